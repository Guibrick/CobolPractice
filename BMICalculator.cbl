@@ -2,23 +2,332 @@
        PROGRAM-ID.  "BMICalculator".
        AUTHOR. Guido.
 
+      * Modification history:
+      * Added roster (batch) mode - reads PATIENT-FILE and computes
+      * BMI for every record instead of a single interactive ACCEPT.
+      * Added BMI category classification alongside the raw number.
+      * Added validation of height/weight before computing BMI.
+      * Switched to the shared EMPLOYEE-RECORD copybook and picks up
+      * the employee captured by HelloWorldName via
+      * CURRENT-EMPLOYEE-FILE, so the greeting and the BMI result are
+      * tied to the same person.
+      * Every calculation is now appended to BMI-HISTORY-FILE so the
+      * wellness program can track BMI over time (see BMITrendReport).
+      * Validation, the BMI COMPUTE and category classification now
+      * live in the BMIENGINE subprogram so BMINightlyBatch can share
+      * the same rules instead of duplicating them.
+      * Interactive mode can now take height in feet/inches and weight
+      * in pounds, converting to cm/kg before BMIENGINE is called.
+      * Every calculation is now also written as a CSV row to
+      * BMI-EXPORT-FILE, for import into the wellness dashboard.
+
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "PATIENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PATIENT-STATUS.
+
+           SELECT CURRENT-EMPLOYEE-FILE ASSIGN TO "CURRENTEMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT BMI-EXPORT-FILE ASSIGN TO "BMIEXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY "EMPLOYEE.cpy"
+               REPLACING ==EMPLOYEE-RECORD==   BY ==PATIENT-RECORD==
+                         ==EMP-ID==            BY ==PAT-ID==
+                         ==EMP-DEPT-CODE==     BY ==PAT-DEPT-CODE==
+                         ==EMP-NAME==          BY ==PAT-NAME==
+                         ==EMP-HEIGHT-CMS==    BY ==PAT-HEIGHT-CMS==
+                         ==EMP-WEIGHT-KG==     BY ==PAT-WEIGHT-KG==
+                         ==EMP-BMI-CATEGORY==  BY ==PAT-BMI-CATEGORY==
+                         ==EMP-BMI==           BY ==PAT-BMI==.
+
+       FD  CURRENT-EMPLOYEE-FILE.
+           COPY "EMPLOYEE.cpy".
+
+       FD  BMI-HISTORY-FILE.
+           COPY "BMIHIST.cpy".
+
+       FD  BMI-EXPORT-FILE.
+       01  CSV-EXPORT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WEIGHT PIC 999.
        01 HEIGHT_CMS PIC 999.
        01 BMI PIC 99V99.
+       01 BMI-CATEGORY PIC X(12).
+
+       01 WS-RUN-MODE PIC X(11) VALUE "INTERACTIVE".
+
+       01 WS-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-PATIENTS VALUE "Y".
+
+       01 WS-VALID-FLAG PIC X VALUE "N".
+           88 VALID-HEIGHT-WEIGHT VALUE "Y".
+
+       01 WS-FILE-STATUS PIC XX.
+           88 FILE-OK VALUE "00".
+
+       01 WS-PATIENT-STATUS PIC XX.
+           88 PATIENT-FILE-OK VALUE "00".
+           88 PATIENT-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-HIST-STATUS PIC XX.
+           88 HIST-FILE-OK VALUE "00".
+           88 HIST-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-RUN-DATE PIC X(8).
+
+       01 WS-UNIT-SYSTEM PIC X VALUE "M".
+           88 METRIC-UNITS VALUE "M".
+           88 IMPERIAL-UNITS VALUE "I".
+
+       01 WS-HEIGHT-FEET PIC 99.
+       01 WS-HEIGHT-INCHES PIC 99.
+       01 WS-WEIGHT-LBS PIC 999.
+       01 WS-TOTAL-INCHES PIC 999.
+
+       01 WS-CSV-STATUS PIC XX.
+           88 CSV-FILE-OK VALUE "00".
+           88 CSV-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-CSV-BMI PIC 99.99.
+       01 WS-CSV-LINE PIC X(80).
+
+       01 WS-ERROR-MSG PIC X(60).
+
+       01 WS-RETRY-COUNT PIC 99 VALUE 0.
+       01 WS-MAX-RETRIES PIC 99 VALUE 5.
+
+       01 WS-INPUT-EOF PIC X VALUE "N".
+           88 STDIN-EXHAUSTED VALUE "Y".
+
+       01 WS-CONVERT-OK PIC X VALUE "Y".
+           88 CONVERSION-OK VALUE "Y".
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = SPACES
+               MOVE "INTERACTIVE" TO WS-RUN-MODE
+           END-IF
+
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM 0300-PROCESS-ROSTER
+           ELSE
+               PERFORM 0100-START-HERE
+           END-IF
+
+           STOP RUN.
+
        0100-START-HERE.
-               DISPLAY "Enter height in cms:".
-               ACCEPT HEIGHT_CMS.
-               DISPLAY "Enter weight in kilos:".
-               ACCEPT WEIGHT.
-               COMPUTE BMI = ( WEIGHT / (HEIGHT_CMS * HEIGHT_CMS)) 
-               * 10000.
-               DISPLAY "Your BMI is: ", BMI.
-
-       STOP RUN.
-       END PROGRAM "BMICalculator".
\ No newline at end of file
+               PERFORM 0120-LOAD-CURRENT-EMPLOYEE.
+               DISPLAY "Units - (M)etric cm/kg or (I)mperial ft/in/lb:"
+               ACCEPT WS-UNIT-SYSTEM
+               IF NOT METRIC-UNITS AND NOT IMPERIAL-UNITS
+                   MOVE "M" TO WS-UNIT-SYSTEM
+               END-IF
+               PERFORM UNTIL VALID-HEIGHT-WEIGHT
+                       OR STDIN-EXHAUSTED
+                       OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+                   PERFORM 0140-GET-HEIGHT-WEIGHT
+                   IF NOT STDIN-EXHAUSTED
+                       IF CONVERSION-OK
+                           CALL "BMIENGINE" USING HEIGHT_CMS WEIGHT
+                               BMI BMI-CATEGORY WS-VALID-FLAG
+                               WS-ERROR-MSG
+                       ELSE
+                           MOVE "N" TO WS-VALID-FLAG
+                       END-IF
+                       IF NOT VALID-HEIGHT-WEIGHT
+                           ADD 1 TO WS-RETRY-COUNT
+                           DISPLAY WS-ERROR-MSG
+                           DISPLAY "Please re-enter a valid "
+                               "height/weight."
+                       END-IF
+                   END-IF
+               END-PERFORM.
+               IF STDIN-EXHAUSTED OR NOT VALID-HEIGHT-WEIGHT
+                   DISPLAY "Unable to obtain a valid height/weight "
+                       "- skipping BMI calculation for this run."
+               ELSE
+                   IF EMP-NAME NOT = SPACES
+                       DISPLAY "BMI for ", EMP-NAME, ": ", BMI
+                   ELSE
+                       DISPLAY "Your BMI is: ", BMI
+                   END-IF
+                   DISPLAY "Category: ", BMI-CATEGORY
+                   PERFORM 0130-SAVE-CURRENT-EMPLOYEE
+                   PERFORM 0340-WRITE-HISTORY
+                   PERFORM 0350-WRITE-CSV-EXPORT
+               END-IF.
+
+       0140-GET-HEIGHT-WEIGHT.
+           MOVE "Y" TO WS-CONVERT-OK
+           IF IMPERIAL-UNITS
+               DISPLAY "Enter height - feet:"
+               ACCEPT WS-HEIGHT-FEET
+                   ON EXCEPTION
+                       MOVE "Y" TO WS-INPUT-EOF
+               END-ACCEPT
+               IF NOT STDIN-EXHAUSTED
+                   DISPLAY "Enter height - inches:"
+                   ACCEPT WS-HEIGHT-INCHES
+                       ON EXCEPTION
+                           MOVE "Y" TO WS-INPUT-EOF
+                   END-ACCEPT
+               END-IF
+               IF NOT STDIN-EXHAUSTED
+                   DISPLAY "Enter weight in pounds:"
+                   ACCEPT WS-WEIGHT-LBS
+                       ON EXCEPTION
+                           MOVE "Y" TO WS-INPUT-EOF
+                   END-ACCEPT
+               END-IF
+               IF NOT STDIN-EXHAUSTED
+                   COMPUTE WS-TOTAL-INCHES =
+                       (WS-HEIGHT-FEET * 12) + WS-HEIGHT-INCHES
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-CONVERT-OK
+                   END-COMPUTE
+                   IF CONVERSION-OK
+                       COMPUTE HEIGHT_CMS ROUNDED =
+                           WS-TOTAL-INCHES * 2.54
+                           ON SIZE ERROR
+                               MOVE "N" TO WS-CONVERT-OK
+                       END-COMPUTE
+                   END-IF
+                   COMPUTE WEIGHT ROUNDED = WS-WEIGHT-LBS * 0.453592
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-CONVERT-OK
+                   END-COMPUTE
+                   IF NOT CONVERSION-OK
+                       STRING "Invalid height/weight: converted "
+                           "value exceeds field size."
+                           DELIMITED BY SIZE INTO WS-ERROR-MSG
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Enter height in cms:"
+               ACCEPT HEIGHT_CMS
+                   ON EXCEPTION
+                       MOVE "Y" TO WS-INPUT-EOF
+               END-ACCEPT
+               IF NOT STDIN-EXHAUSTED
+                   DISPLAY "Enter weight in kilos:"
+                   ACCEPT WEIGHT
+                       ON EXCEPTION
+                           MOVE "Y" TO WS-INPUT-EOF
+                   END-ACCEPT
+               END-IF
+           END-IF.
+
+       0120-LOAD-CURRENT-EMPLOYEE.
+           MOVE SPACES TO EMPLOYEE-RECORD
+           OPEN INPUT CURRENT-EMPLOYEE-FILE
+           IF FILE-OK
+               READ CURRENT-EMPLOYEE-FILE
+               CLOSE CURRENT-EMPLOYEE-FILE
+           ELSE
+               MOVE SPACES TO EMPLOYEE-RECORD
+           END-IF.
+
+       0130-SAVE-CURRENT-EMPLOYEE.
+           MOVE HEIGHT_CMS TO EMP-HEIGHT-CMS
+           MOVE WEIGHT TO EMP-WEIGHT-KG
+           MOVE BMI TO EMP-BMI
+           MOVE BMI-CATEGORY TO EMP-BMI-CATEGORY
+           OPEN OUTPUT CURRENT-EMPLOYEE-FILE
+           WRITE EMPLOYEE-RECORD
+           CLOSE CURRENT-EMPLOYEE-FILE.
+
+       0300-PROCESS-ROSTER.
+           OPEN INPUT PATIENT-FILE
+           IF PATIENT-FILE-NOT-FOUND
+               DISPLAY "PATIENTS.DAT not found - roster run aborted."
+           ELSE
+               DISPLAY "ID     Name                 Height   Weight"
+               DISPLAY "   BMI     Category"
+               PERFORM UNTIL END-OF-PATIENTS
+                   READ PATIENT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM 0310-CALC-ROSTER-BMI
+                   END-READ
+               END-PERFORM
+               CLOSE PATIENT-FILE
+           END-IF.
+
+       0310-CALC-ROSTER-BMI.
+           MOVE PAT-HEIGHT-CMS TO HEIGHT_CMS
+           MOVE PAT-WEIGHT-KG TO WEIGHT
+           CALL "BMIENGINE" USING HEIGHT_CMS WEIGHT
+               BMI BMI-CATEGORY WS-VALID-FLAG WS-ERROR-MSG
+           IF VALID-HEIGHT-WEIGHT
+               DISPLAY PAT-ID "  " PAT-NAME "  " PAT-HEIGHT-CMS
+                   "      " PAT-WEIGHT-KG "      " BMI "   "
+                   BMI-CATEGORY
+               MOVE PAT-ID TO EMP-ID
+               MOVE PAT-NAME TO EMP-NAME
+               PERFORM 0340-WRITE-HISTORY
+               PERFORM 0350-WRITE-CSV-EXPORT
+           ELSE
+               DISPLAY "Skipping record - invalid height/weight: "
+                   PAT-ID " " PAT-HEIGHT-CMS "/" PAT-WEIGHT-KG
+               DISPLAY WS-ERROR-MSG
+           END-IF.
+
+       0340-WRITE-HISTORY.
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE
+           MOVE EMP-ID TO HIST-EMP-ID
+           MOVE EMP-NAME TO HIST-EMP-NAME
+           MOVE HEIGHT_CMS TO HIST-HEIGHT-CMS
+           MOVE WEIGHT TO HIST-WEIGHT-KG
+           MOVE BMI TO HIST-BMI
+           MOVE BMI-CATEGORY TO HIST-CATEGORY
+           OPEN EXTEND BMI-HISTORY-FILE
+           IF HIST-FILE-NOT-FOUND
+               OPEN OUTPUT BMI-HISTORY-FILE
+           END-IF
+           WRITE BMI-HISTORY-RECORD
+           CLOSE BMI-HISTORY-FILE.
+
+       0350-WRITE-CSV-EXPORT.
+           MOVE BMI TO WS-CSV-BMI
+           MOVE SPACES TO WS-CSV-LINE
+           OPEN EXTEND BMI-EXPORT-FILE
+           IF CSV-FILE-NOT-FOUND
+               OPEN OUTPUT BMI-EXPORT-FILE
+               MOVE "EmployeeID,Name,HeightCM,WeightKG,BMI,Category"
+                   TO CSV-EXPORT-RECORD
+               WRITE CSV-EXPORT-RECORD
+           END-IF
+           STRING
+               EMP-ID              DELIMITED BY SIZE ","
+               FUNCTION TRIM(EMP-NAME) DELIMITED BY SIZE ","
+               HEIGHT_CMS     DELIMITED BY SIZE ","
+               WEIGHT         DELIMITED BY SIZE ","
+               WS-CSV-BMI     DELIMITED BY SIZE ","
+               BMI-CATEGORY   DELIMITED BY SPACE
+               INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-EXPORT-RECORD
+           WRITE CSV-EXPORT-RECORD
+           CLOSE BMI-EXPORT-FILE.
+
+       END PROGRAM "BMICalculator".
