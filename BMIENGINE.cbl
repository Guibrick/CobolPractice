@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "BMIENGINE".
+       AUTHOR. Guido.
+
+      * Validates a height/weight pair, computes BMI and classifies
+      * it into a WHO band. Factored out of BMICalculator so the
+      * nightly batch run (BMINightlyBatch) uses the exact same
+      * business rules as the online/interactive program.
+      * Returns a field-specific message in LK-ERROR-MSG when
+      * validation fails, so callers can tell the caller which
+      * value was bad instead of just a pass/fail flag.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-HEIGHT-CMS PIC 999.
+       01 LK-WEIGHT-KG PIC 999.
+       01 LK-BMI PIC 99V99.
+       01 LK-CATEGORY PIC X(12).
+       01 LK-VALID-FLAG PIC X.
+       01 LK-ERROR-MSG PIC X(60).
+
+       PROCEDURE DIVISION USING LK-HEIGHT-CMS LK-WEIGHT-KG
+           LK-BMI LK-CATEGORY LK-VALID-FLAG LK-ERROR-MSG.
+
+       0100-VALIDATE-AND-COMPUTE.
+           MOVE "Y" TO LK-VALID-FLAG
+           MOVE SPACES TO LK-ERROR-MSG
+           IF LK-HEIGHT-CMS IS NOT NUMERIC
+               OR LK-HEIGHT-CMS NOT > ZERO
+               OR LK-HEIGHT-CMS > 272
+               MOVE "N" TO LK-VALID-FLAG
+               STRING "Invalid height: " LK-HEIGHT-CMS
+                   " (must be 1-272 cms)." DELIMITED BY SIZE
+                   INTO LK-ERROR-MSG
+           END-IF
+           IF LK-WEIGHT-KG IS NOT NUMERIC
+               OR LK-WEIGHT-KG NOT > ZERO
+               OR LK-WEIGHT-KG > 635
+               MOVE "N" TO LK-VALID-FLAG
+               IF LK-ERROR-MSG = SPACES
+                   STRING "Invalid weight: " LK-WEIGHT-KG
+                       " (must be 1-635 kgs)." DELIMITED BY SIZE
+                       INTO LK-ERROR-MSG
+               END-IF
+           END-IF
+
+           IF LK-VALID-FLAG = "N"
+               MOVE ZERO TO LK-BMI
+               MOVE SPACES TO LK-CATEGORY
+           ELSE
+               COMPUTE LK-BMI ROUNDED = (LK-WEIGHT-KG /
+                   (LK-HEIGHT-CMS * LK-HEIGHT-CMS)) * 10000
+                   ON SIZE ERROR
+                       MOVE "N" TO LK-VALID-FLAG
+                       MOVE ZERO TO LK-BMI
+                       MOVE SPACES TO LK-CATEGORY
+                       STRING "Invalid height/weight: computed BMI "
+                           "exceeds 99.99." DELIMITED BY SIZE
+                           INTO LK-ERROR-MSG
+               END-COMPUTE
+               IF LK-VALID-FLAG = "Y"
+                   PERFORM 0200-CLASSIFY-BMI
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       0200-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN LK-BMI < 18.5
+                   MOVE "UNDERWEIGHT" TO LK-CATEGORY
+               WHEN LK-BMI < 25.0
+                   MOVE "NORMAL" TO LK-CATEGORY
+               WHEN LK-BMI < 30.0
+                   MOVE "OVERWEIGHT" TO LK-CATEGORY
+               WHEN OTHER
+                   MOVE "OBESE" TO LK-CATEGORY
+           END-EVALUATE.
+
+       END PROGRAM "BMIENGINE".
