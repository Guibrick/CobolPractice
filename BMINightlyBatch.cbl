@@ -0,0 +1,450 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "BMINightlyBatch".
+       AUTHOR. Guido.
+
+      * Runs BMICalculator's roster logic against the full employee
+      * file every night and produces one summary report for HR:
+      * headcount per BMI category, average BMI per department
+      * (a control break on EMP-DEPT-CODE after sorting the roster),
+      * and the list of employees who moved categories since the
+      * last run (compared against PRIOR-CATEGORY-FILE).
+      * Driven by the NIGHTLYBMI JCL member.
+      * Checkpoints its position in the sorted roster after every
+      * record, so a run that's interrupted can be restarted from
+      * CHECKPOINT-FILE instead of redoing the whole roster. The
+      * checkpoint is written after the same record's BMI-HISTORY-FILE
+      * and NEW-PRIOR-CATEGORY-FILE rows are on disk, so a crash can
+      * never leave WS-RECORDS-PROCESSED behind what was actually
+      * written - a restart re-reads only records the checkpoint
+      * confirms were not yet processed. The control-break and grand
+      * totals are checkpointed alongside the record count so a
+      * restarted run's summary reflects the whole roster, not just
+      * what ran after the restart.
+      * The new category snapshot is built in PRIORCAT.NEW while the
+      * run is in progress (so a restart can keep extending it) and
+      * only promoted over PRIORCAT.DAT once the whole roster has
+      * been processed, so a crash mid-run never destroys last
+      * night's true baseline.
+      * Also appends a BMI-HISTORY-RECORD per employee, the same as
+      * BMICalculator does, so BMITrendReport sees nightly-run
+      * results too.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "PATIENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PATIENT-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+
+           SELECT SORTED-ROSTER-FILE ASSIGN TO "SORTEDROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRIOR-CATEGORY-FILE ASSIGN TO "PRIORCAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT NEW-PRIOR-CATEGORY-FILE ASSIGN TO "PRIORCAT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-PRIOR-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY "EMPLOYEE.cpy"
+               REPLACING ==EMPLOYEE-RECORD==   BY ==PATIENT-RECORD==
+                         ==EMP-ID==            BY ==PAT-ID==
+                         ==EMP-DEPT-CODE==     BY ==PAT-DEPT-CODE==
+                         ==EMP-NAME==          BY ==PAT-NAME==
+                         ==EMP-HEIGHT-CMS==    BY ==PAT-HEIGHT-CMS==
+                         ==EMP-WEIGHT-KG==     BY ==PAT-WEIGHT-KG==
+                         ==EMP-BMI-CATEGORY==  BY ==PAT-BMI-CATEGORY==
+                         ==EMP-BMI==           BY ==PAT-BMI==.
+
+       SD  SORT-WORK-FILE.
+           COPY "EMPLOYEE.cpy"
+               REPLACING ==EMPLOYEE-RECORD==   BY ==SORT-RECORD==
+                         ==EMP-ID==            BY ==SRT-ID==
+                         ==EMP-DEPT-CODE==     BY ==SRT-DEPT-CODE==
+                         ==EMP-NAME==          BY ==SRT-NAME==
+                         ==EMP-HEIGHT-CMS==    BY ==SRT-HEIGHT-CMS==
+                         ==EMP-WEIGHT-KG==     BY ==SRT-WEIGHT-KG==
+                         ==EMP-BMI-CATEGORY==  BY ==SRT-BMI-CATEGORY==
+                         ==EMP-BMI==           BY ==SRT-BMI==.
+
+       FD  SORTED-ROSTER-FILE.
+           COPY "EMPLOYEE.cpy"
+               REPLACING ==EMPLOYEE-RECORD==   BY ==SORTED-RECORD==
+                         ==EMP-ID==            BY ==SRD-ID==
+                         ==EMP-DEPT-CODE==     BY ==SRD-DEPT-CODE==
+                         ==EMP-NAME==          BY ==SRD-NAME==
+                         ==EMP-HEIGHT-CMS==    BY ==SRD-HEIGHT-CMS==
+                         ==EMP-WEIGHT-KG==     BY ==SRD-WEIGHT-KG==
+                         ==EMP-BMI-CATEGORY==  BY ==SRD-BMI-CATEGORY==
+                         ==EMP-BMI==           BY ==SRD-BMI==.
+
+       FD  PRIOR-CATEGORY-FILE.
+           COPY "PRIORCAT.cpy".
+
+       FD  NEW-PRIOR-CATEGORY-FILE.
+           COPY "PRIORCAT.cpy"
+               REPLACING ==PRIOR-CATEGORY-RECORD==
+                             BY ==NEW-PRIOR-CATEGORY-RECORD==
+                         ==PRIOR-EMP-ID==   BY ==NEWP-EMP-ID==
+                         ==PRIOR-CATEGORY== BY ==NEWP-CATEGORY==.
+
+       FD  CHECKPOINT-FILE.
+           COPY "CHECKPT.cpy".
+
+       FD  BMI-HISTORY-FILE.
+           COPY "BMIHIST.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "EMPLOYEE.cpy".
+
+       01 WS-PATIENT-STATUS PIC XX.
+           88 PATIENT-FILE-OK VALUE "00".
+           88 PATIENT-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-PRIOR-STATUS PIC XX.
+           88 PRIOR-FILE-OK VALUE "00".
+
+       01 WS-NEW-PRIOR-STATUS PIC XX.
+           88 NEW-PRIOR-FILE-OK VALUE "00".
+           88 NEW-PRIOR-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-HIST-STATUS PIC XX.
+           88 HIST-FILE-OK VALUE "00".
+           88 HIST-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-ERROR-MSG PIC X(60).
+
+       01 WS-VALID-FLAG PIC X VALUE "N".
+           88 VALID-HEIGHT-WEIGHT VALUE "Y".
+
+       01 WS-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-ROSTER VALUE "Y".
+
+       01 WS-FIRST-RECORD-FLAG PIC X VALUE "Y".
+       01 WS-CURRENT-DEPT PIC X(4) VALUE SPACES.
+
+       01 WS-DEPT-TOTALS.
+           05 WS-DEPT-BMI-SUM PIC 9(7)V99 VALUE 0.
+           05 WS-DEPT-EMP-COUNT PIC 9(5) VALUE 0.
+       01 WS-DEPT-AVG PIC 999V99.
+
+       01 WS-GRAND-BMI-SUM PIC 9(7)V99 VALUE 0.
+       01 WS-GRAND-EMP-COUNT PIC 9(5) VALUE 0.
+       01 WS-GRAND-AVG PIC 999V99.
+
+       01 WS-CATEGORY-COUNTS.
+           05 WS-CNT-UNDERWEIGHT PIC 9(5) VALUE 0.
+           05 WS-CNT-NORMAL PIC 9(5) VALUE 0.
+           05 WS-CNT-OVERWEIGHT PIC 9(5) VALUE 0.
+           05 WS-CNT-OBESE PIC 9(5) VALUE 0.
+
+       01 WS-PRIOR-TABLE.
+           05 WS-PRIOR-ENTRY OCCURS 500 TIMES.
+               10 WSP-EMP-ID PIC X(6).
+               10 WSP-CATEGORY PIC X(12).
+       01 WS-PRIOR-COUNT PIC 9(4) VALUE 0.
+       01 WS-PRIOR-CAP-WARNED PIC X VALUE "N".
+           88 PRIOR-CAP-WARNING-SHOWN VALUE "Y".
+
+       01 WS-IDX PIC 9(4).
+       01 WS-FOUND-FLAG PIC X.
+           88 PRIOR-CATEGORY-FOUND VALUE "Y".
+
+       01 WS-PRIOR-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-PRIOR-CATEGORIES VALUE "Y".
+
+       01 WS-NEW-PRIOR-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-NEW-PRIOR-CATEGORIES VALUE "Y".
+
+       01 WS-CKPT-STATUS PIC XX.
+           88 CKPT-FILE-OK VALUE "00".
+
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-RECORDS-PROCESSED PIC 9(6) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(6) VALUE 0.
+       01 WS-SKIP-IDX PIC 9(6).
+       01 WS-RESTART-FLAG PIC X VALUE "N".
+           88 RESTARTED-RUN VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 0045-CHECK-PATIENT-FILE
+           IF PATIENT-FILE-NOT-FOUND
+               DISPLAY "PATIENTS.DAT not found - nightly run aborted."
+           ELSE
+               PERFORM 0050-LOAD-PRIOR-CATEGORIES
+               PERFORM 0060-LOAD-CHECKPOINT
+
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SRT-DEPT-CODE SRT-ID
+                   USING PATIENT-FILE
+                   GIVING SORTED-ROSTER-FILE
+
+               OPEN INPUT SORTED-ROSTER-FILE
+               IF RESTARTED-RUN
+                   OPEN EXTEND NEW-PRIOR-CATEGORY-FILE
+                   IF NEW-PRIOR-FILE-NOT-FOUND
+                       OPEN OUTPUT NEW-PRIOR-CATEGORY-FILE
+                   END-IF
+                   DISPLAY "===== BMI Nightly Roster Run (RESTART "
+                       "after " WS-SKIP-COUNT " records) ====="
+                   PERFORM 0070-SKIP-PROCESSED-RECORDS
+               ELSE
+                   OPEN OUTPUT NEW-PRIOR-CATEGORY-FILE
+                   DISPLAY "===== BMI Nightly Roster Run ====="
+               END-IF
+               PERFORM UNTIL END-OF-ROSTER
+                   READ SORTED-ROSTER-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM 0200-PROCESS-EMPLOYEE
+                   END-READ
+               END-PERFORM
+               IF WS-FIRST-RECORD-FLAG = "N"
+                   PERFORM 0500-DEPT-BREAK
+               END-IF
+               CLOSE SORTED-ROSTER-FILE
+               CLOSE NEW-PRIOR-CATEGORY-FILE
+
+               PERFORM 0800-PRINT-GRAND-SUMMARY
+               PERFORM 0960-PROMOTE-PRIOR-SNAPSHOT
+               PERFORM 0950-CLEAR-CHECKPOINT
+           END-IF
+
+           STOP RUN.
+
+       0045-CHECK-PATIENT-FILE.
+           OPEN INPUT PATIENT-FILE
+           IF NOT PATIENT-FILE-NOT-FOUND
+               CLOSE PATIENT-FILE
+           END-IF.
+
+       0050-LOAD-PRIOR-CATEGORIES.
+           OPEN INPUT PRIOR-CATEGORY-FILE
+           IF PRIOR-FILE-OK
+               PERFORM UNTIL END-OF-PRIOR-CATEGORIES
+                   READ PRIOR-CATEGORY-FILE
+                       AT END
+                           MOVE "Y" TO WS-PRIOR-EOF-FLAG
+                       NOT AT END
+                           IF WS-PRIOR-COUNT < 500
+                               ADD 1 TO WS-PRIOR-COUNT
+                               MOVE PRIOR-EMP-ID
+                                   TO WSP-EMP-ID (WS-PRIOR-COUNT)
+                               MOVE PRIOR-CATEGORY
+                                   TO WSP-CATEGORY (WS-PRIOR-COUNT)
+                           ELSE
+                               IF NOT PRIOR-CAP-WARNING-SHOWN
+                                   DISPLAY "WARNING: prior-category "
+                                       "roster exceeds 500 employees "
+                                       "- category-change detection "
+                                       "will skip the remainder."
+                                   MOVE "Y" TO WS-PRIOR-CAP-WARNED
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-CATEGORY-FILE
+           END-IF.
+
+       0060-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-RUN-DATE = WS-RUN-DATE
+                           AND CKPT-RECORD-COUNT > 0
+                           MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+                           MOVE "Y" TO WS-RESTART-FLAG
+                           MOVE "N" TO WS-FIRST-RECORD-FLAG
+                           MOVE CKPT-CURRENT-DEPT TO WS-CURRENT-DEPT
+                           MOVE CKPT-DEPT-BMI-SUM TO WS-DEPT-BMI-SUM
+                           MOVE CKPT-DEPT-EMP-COUNT
+                               TO WS-DEPT-EMP-COUNT
+                           MOVE CKPT-GRAND-BMI-SUM TO WS-GRAND-BMI-SUM
+                           MOVE CKPT-GRAND-EMP-COUNT
+                               TO WS-GRAND-EMP-COUNT
+                           MOVE CKPT-CNT-UNDERWEIGHT
+                               TO WS-CNT-UNDERWEIGHT
+                           MOVE CKPT-CNT-NORMAL TO WS-CNT-NORMAL
+                           MOVE CKPT-CNT-OVERWEIGHT
+                               TO WS-CNT-OVERWEIGHT
+                           MOVE CKPT-CNT-OBESE TO WS-CNT-OBESE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0070-SKIP-PROCESSED-RECORDS.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+               READ SORTED-ROSTER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+           MOVE WS-SKIP-COUNT TO WS-RECORDS-PROCESSED.
+
+       0200-PROCESS-EMPLOYEE.
+           MOVE SRD-ID TO EMP-ID
+           MOVE SRD-DEPT-CODE TO EMP-DEPT-CODE
+           MOVE SRD-NAME TO EMP-NAME
+           MOVE SRD-HEIGHT-CMS TO EMP-HEIGHT-CMS
+           MOVE SRD-WEIGHT-KG TO EMP-WEIGHT-KG
+
+           IF WS-FIRST-RECORD-FLAG = "Y"
+               MOVE EMP-DEPT-CODE TO WS-CURRENT-DEPT
+               MOVE "N" TO WS-FIRST-RECORD-FLAG
+           END-IF
+
+           IF EMP-DEPT-CODE NOT = WS-CURRENT-DEPT
+               PERFORM 0500-DEPT-BREAK
+               MOVE EMP-DEPT-CODE TO WS-CURRENT-DEPT
+           END-IF
+
+           CALL "BMIENGINE" USING EMP-HEIGHT-CMS EMP-WEIGHT-KG
+               EMP-BMI EMP-BMI-CATEGORY WS-VALID-FLAG WS-ERROR-MSG
+
+           IF VALID-HEIGHT-WEIGHT
+               PERFORM 0600-ACCUMULATE-TOTALS
+               PERFORM 0700-CHECK-CATEGORY-CHANGE
+               PERFORM 0750-WRITE-HISTORY
+               MOVE EMP-ID TO NEWP-EMP-ID
+               MOVE EMP-BMI-CATEGORY TO NEWP-CATEGORY
+               WRITE NEW-PRIOR-CATEGORY-RECORD
+           ELSE
+               DISPLAY "Skipping invalid roster record: " EMP-ID
+               DISPLAY WS-ERROR-MSG
+           END-IF
+
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM 0900-WRITE-CHECKPOINT.
+
+       0500-DEPT-BREAK.
+           IF WS-DEPT-EMP-COUNT > 0
+               COMPUTE WS-DEPT-AVG ROUNDED =
+                   WS-DEPT-BMI-SUM / WS-DEPT-EMP-COUNT
+               DISPLAY "Department " WS-CURRENT-DEPT
+                   " - Headcount: " WS-DEPT-EMP-COUNT
+                   " Avg BMI: " WS-DEPT-AVG
+           END-IF
+           MOVE 0 TO WS-DEPT-BMI-SUM
+           MOVE 0 TO WS-DEPT-EMP-COUNT.
+
+       0600-ACCUMULATE-TOTALS.
+           ADD EMP-BMI TO WS-DEPT-BMI-SUM
+           ADD 1 TO WS-DEPT-EMP-COUNT
+           ADD EMP-BMI TO WS-GRAND-BMI-SUM
+           ADD 1 TO WS-GRAND-EMP-COUNT
+           EVALUATE EMP-BMI-CATEGORY
+               WHEN "UNDERWEIGHT"
+                   ADD 1 TO WS-CNT-UNDERWEIGHT
+               WHEN "NORMAL"
+                   ADD 1 TO WS-CNT-NORMAL
+               WHEN "OVERWEIGHT"
+                   ADD 1 TO WS-CNT-OVERWEIGHT
+               WHEN "OBESE"
+                   ADD 1 TO WS-CNT-OBESE
+           END-EVALUATE.
+
+       0700-CHECK-CATEGORY-CHANGE.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-PRIOR-COUNT
+               IF WSP-EMP-ID (WS-IDX) = EMP-ID
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   IF WSP-CATEGORY (WS-IDX) NOT = EMP-BMI-CATEGORY
+                       DISPLAY "Category change: " EMP-ID " "
+                           EMP-NAME " " WSP-CATEGORY (WS-IDX)
+                           " -> " EMP-BMI-CATEGORY
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0750-WRITE-HISTORY.
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE
+           MOVE EMP-ID TO HIST-EMP-ID
+           MOVE EMP-NAME TO HIST-EMP-NAME
+           MOVE EMP-HEIGHT-CMS TO HIST-HEIGHT-CMS
+           MOVE EMP-WEIGHT-KG TO HIST-WEIGHT-KG
+           MOVE EMP-BMI TO HIST-BMI
+           MOVE EMP-BMI-CATEGORY TO HIST-CATEGORY
+           OPEN EXTEND BMI-HISTORY-FILE
+           IF HIST-FILE-NOT-FOUND
+               OPEN OUTPUT BMI-HISTORY-FILE
+           END-IF
+           WRITE BMI-HISTORY-RECORD
+           CLOSE BMI-HISTORY-FILE.
+
+       0800-PRINT-GRAND-SUMMARY.
+           DISPLAY "===== Roster Summary ====="
+           DISPLAY "Underweight: " WS-CNT-UNDERWEIGHT
+           DISPLAY "Normal:      " WS-CNT-NORMAL
+           DISPLAY "Overweight:  " WS-CNT-OVERWEIGHT
+           DISPLAY "Obese:       " WS-CNT-OBESE
+           IF WS-GRAND-EMP-COUNT > 0
+               COMPUTE WS-GRAND-AVG ROUNDED =
+                   WS-GRAND-BMI-SUM / WS-GRAND-EMP-COUNT
+               DISPLAY "Overall average BMI: " WS-GRAND-AVG
+           END-IF.
+
+       0900-WRITE-CHECKPOINT.
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORD-COUNT
+           MOVE WS-CURRENT-DEPT TO CKPT-CURRENT-DEPT
+           MOVE WS-DEPT-BMI-SUM TO CKPT-DEPT-BMI-SUM
+           MOVE WS-DEPT-EMP-COUNT TO CKPT-DEPT-EMP-COUNT
+           MOVE WS-GRAND-BMI-SUM TO CKPT-GRAND-BMI-SUM
+           MOVE WS-GRAND-EMP-COUNT TO CKPT-GRAND-EMP-COUNT
+           MOVE WS-CNT-UNDERWEIGHT TO CKPT-CNT-UNDERWEIGHT
+           MOVE WS-CNT-NORMAL TO CKPT-CNT-NORMAL
+           MOVE WS-CNT-OVERWEIGHT TO CKPT-CNT-OVERWEIGHT
+           MOVE WS-CNT-OBESE TO CKPT-CNT-OBESE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       0950-CLEAR-CHECKPOINT.
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           MOVE 0 TO CKPT-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       0960-PROMOTE-PRIOR-SNAPSHOT.
+           MOVE "N" TO WS-NEW-PRIOR-EOF-FLAG
+           OPEN INPUT NEW-PRIOR-CATEGORY-FILE
+           OPEN OUTPUT PRIOR-CATEGORY-FILE
+           PERFORM UNTIL END-OF-NEW-PRIOR-CATEGORIES
+               READ NEW-PRIOR-CATEGORY-FILE
+                   AT END
+                       MOVE "Y" TO WS-NEW-PRIOR-EOF-FLAG
+                   NOT AT END
+                       MOVE NEWP-EMP-ID TO PRIOR-EMP-ID
+                       MOVE NEWP-CATEGORY TO PRIOR-CATEGORY
+                       WRITE PRIOR-CATEGORY-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE NEW-PRIOR-CATEGORY-FILE
+           CLOSE PRIOR-CATEGORY-FILE.
+
+       END PROGRAM "BMINightlyBatch".
