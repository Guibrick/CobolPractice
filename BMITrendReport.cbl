@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "BMITrendReport".
+       AUTHOR. Guido.
+
+      * Reads BMI-HISTORY-FILE (written by BMICalculator) and prints,
+      * per employee, whether BMI is rising, falling or stable over
+      * the last WS-TREND-WINDOW entries. Keeps the most recent 500
+      * history rows and 100 distinct employees in working storage;
+      * older rows are dropped with a DISPLAY note rather than
+      * silently, as the file has no upper bound on growth.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  BMI-HISTORY-FILE.
+           COPY "BMIHIST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS PIC XX.
+           88 HIST-FILE-OK VALUE "00".
+
+       01 WS-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-HISTORY VALUE "Y".
+
+       01 WS-TREND-WINDOW PIC 99 VALUE 5.
+
+       01 WS-HISTORY-TABLE.
+           05 WS-HISTORY-ENTRY OCCURS 500 TIMES.
+               10 WH-EMP-ID         PIC X(6).
+               10 WH-EMP-NAME       PIC X(20).
+               10 WH-BMI            PIC 99V99.
+       01 WS-HISTORY-COUNT PIC 9(4) VALUE 0.
+       01 WS-HIST-TOTAL-COUNT PIC 9(6) VALUE 0.
+       01 WS-HIST-SKIP-COUNT PIC 9(6) VALUE 0.
+       01 WS-HIST-SKIP-IDX PIC 9(6).
+
+       01 WS-EMPLOYEE-TABLE.
+           05 WS-EMPLOYEE-ENTRY OCCURS 100 TIMES.
+               10 WU-EMP-ID         PIC X(6).
+               10 WU-EMP-NAME       PIC X(20).
+       01 WS-EMPLOYEE-COUNT PIC 999 VALUE 0.
+       01 WS-EMP-CAP-WARNED PIC X VALUE "N".
+           88 EMP-CAP-WARNING-SHOWN VALUE "Y".
+
+       01 WS-MATCH-INDEXES.
+           05 WS-MATCH-INDEX OCCURS 500 TIMES PIC 9(4).
+       01 WS-MATCH-COUNT PIC 9(4) VALUE 0.
+
+       01 WS-IDX PIC 999.
+       01 WS-IDX2 PIC 9(4).
+       01 WS-WINDOW-START-CALC PIC S9(4).
+       01 WS-WINDOW-START PIC 9(4).
+       01 WS-FOUND-FLAG PIC X.
+           88 EMPLOYEE-FOUND VALUE "Y".
+
+       01 WS-FIRST-BMI PIC 99V99.
+       01 WS-LAST-BMI PIC 99V99.
+       01 WS-BMI-DIFF PIC S99V99.
+       01 WS-TREND PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-LOAD-HISTORY
+           PERFORM 0200-BUILD-EMPLOYEE-LIST
+           DISPLAY "Employee             Readings First  Last   Trend"
+           PERFORM 0300-REPORT-TREND
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-EMPLOYEE-COUNT
+           STOP RUN.
+
+       0100-LOAD-HISTORY.
+      * BMI-HISTORY-FILE is append-only and grows without bound, but
+      * WS-HISTORY-TABLE only holds 500 rows. A first pass counts the
+      * total so the second pass can skip the oldest overflow and
+      * keep the table loaded with the most recent readings instead
+      * of always keeping the oldest 500 and going stale forever.
+           OPEN INPUT BMI-HISTORY-FILE
+           IF NOT HIST-FILE-OK
+               DISPLAY "No BMI history found - run BMICalculator first."
+           ELSE
+               PERFORM UNTIL END-OF-HISTORY
+                   READ BMI-HISTORY-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-HIST-TOTAL-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE BMI-HISTORY-FILE
+
+               MOVE 0 TO WS-HIST-SKIP-COUNT
+               IF WS-HIST-TOTAL-COUNT > 500
+                   COMPUTE WS-HIST-SKIP-COUNT =
+                       WS-HIST-TOTAL-COUNT - 500
+                   DISPLAY "NOTE: " WS-HIST-SKIP-COUNT
+                       " oldest history rows excluded from this "
+                       "trend run - keeping the most recent 500."
+               END-IF
+
+               MOVE "N" TO WS-EOF-FLAG
+               OPEN INPUT BMI-HISTORY-FILE
+               PERFORM VARYING WS-HIST-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-SKIP-IDX > WS-HIST-SKIP-COUNT
+                   READ BMI-HISTORY-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+               END-PERFORM
+               PERFORM UNTIL END-OF-HISTORY
+                   READ BMI-HISTORY-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-HISTORY-COUNT
+                           MOVE HIST-EMP-ID
+                               TO WH-EMP-ID (WS-HISTORY-COUNT)
+                           MOVE HIST-EMP-NAME
+                               TO WH-EMP-NAME (WS-HISTORY-COUNT)
+                           MOVE HIST-BMI
+                               TO WH-BMI (WS-HISTORY-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE BMI-HISTORY-FILE
+           END-IF.
+
+       0200-BUILD-EMPLOYEE-LIST.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-HISTORY-COUNT
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                   UNTIL WS-IDX2 > WS-EMPLOYEE-COUNT
+                   IF WU-EMP-ID (WS-IDX2) = WH-EMP-ID (WS-IDX)
+                       MOVE "Y" TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF NOT EMPLOYEE-FOUND
+                   IF WS-EMPLOYEE-COUNT < 100
+                       ADD 1 TO WS-EMPLOYEE-COUNT
+                       MOVE WH-EMP-ID (WS-IDX)
+                           TO WU-EMP-ID (WS-EMPLOYEE-COUNT)
+                       MOVE WH-EMP-NAME (WS-IDX)
+                           TO WU-EMP-NAME (WS-EMPLOYEE-COUNT)
+                   ELSE
+                       IF NOT EMP-CAP-WARNING-SHOWN
+                           DISPLAY "WARNING: more than 100 distinct "
+                               "employees in history - remaining "
+                               "employees excluded from this report."
+                           MOVE "Y" TO WS-EMP-CAP-WARNED
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0300-REPORT-TREND.
+           MOVE 0 TO WS-MATCH-COUNT
+           PERFORM VARYING WS-IDX2 FROM 1 BY 1
+               UNTIL WS-IDX2 > WS-HISTORY-COUNT
+               IF WH-EMP-ID (WS-IDX2) = WU-EMP-ID (WS-IDX)
+                   ADD 1 TO WS-MATCH-COUNT
+                   MOVE WS-IDX2 TO WS-MATCH-INDEX (WS-MATCH-COUNT)
+               END-IF
+           END-PERFORM
+
+           IF WS-MATCH-COUNT > 0
+               COMPUTE WS-WINDOW-START-CALC =
+                   WS-MATCH-COUNT - WS-TREND-WINDOW + 1
+               IF WS-WINDOW-START-CALC < 1
+                   MOVE 1 TO WS-WINDOW-START
+               ELSE
+                   MOVE WS-WINDOW-START-CALC TO WS-WINDOW-START
+               END-IF
+               MOVE WH-BMI (WS-MATCH-INDEX (WS-WINDOW-START))
+                   TO WS-FIRST-BMI
+               MOVE WH-BMI (WS-MATCH-INDEX (WS-MATCH-COUNT))
+                   TO WS-LAST-BMI
+               COMPUTE WS-BMI-DIFF = WS-LAST-BMI - WS-FIRST-BMI
+               EVALUATE TRUE
+                   WHEN WS-BMI-DIFF > 0.5
+                       MOVE "RISING" TO WS-TREND
+                   WHEN WS-BMI-DIFF < -0.5
+                       MOVE "FALLING" TO WS-TREND
+                   WHEN OTHER
+                       MOVE "STABLE" TO WS-TREND
+               END-EVALUATE
+               DISPLAY WU-EMP-NAME (WS-IDX) "  " WS-MATCH-COUNT
+                   "       " WS-FIRST-BMI "  " WS-LAST-BMI "  "
+                   WS-TREND
+           END-IF.
+
+       END PROGRAM "BMITrendReport".
