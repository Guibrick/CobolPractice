@@ -2,16 +2,80 @@
        PROGRAM-ID.  "HelloWorldName".
        AUTHOR. Guido.
 
+      * Modification history:
+      * Switched to the shared EMPLOYEE-RECORD copybook and saves the
+      * captured employee to CURRENT-EMPLOYEE-FILE so BMICalculator
+      * can pick up the same person instead of the two programs
+      * running as disconnected demos.
+      * Every greeting is now appended to AUDIT-LOG-FILE with the
+      * run date and time, so there is a record of who used the
+      * program and when.
+
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENT-EMPLOYEE-FILE ASSIGN TO "CURRENTEMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  CURRENT-EMPLOYEE-FILE.
+           COPY "EMPLOYEE.cpy".
+
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITLOG.cpy".
+
        WORKING-STORAGE SECTION.
-       01 NAME PIC A(20).
+       01 WS-FILE-STATUS PIC XX.
+           88 FILE-OK VALUE "00".
+
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-FILE-OK VALUE "00".
+           88 AUDIT-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-RUN-TIME PIC 9(8).
 
        PROCEDURE DIVISION.
            0100-START-HERE.
                DISPLAY "Please, write your name:".
-               ACCEPT NAME.
-               DISPLAY "Hello ", NAME.
+               ACCEPT EMP-NAME.
+               DISPLAY "Please, enter your employee ID:".
+               ACCEPT EMP-ID.
+               DISPLAY "Hello ", EMP-NAME.
+               PERFORM 0200-SAVE-CURRENT-EMPLOYEE.
+               PERFORM 0300-WRITE-AUDIT-LOG.
        STOP RUN.
+
+       0200-SAVE-CURRENT-EMPLOYEE.
+           MOVE SPACES TO EMP-DEPT-CODE
+           MOVE ZERO TO EMP-HEIGHT-CMS
+           MOVE ZERO TO EMP-WEIGHT-KG
+           MOVE ZERO TO EMP-BMI
+           MOVE SPACES TO EMP-BMI-CATEGORY
+           OPEN OUTPUT CURRENT-EMPLOYEE-FILE
+           WRITE EMPLOYEE-RECORD
+           CLOSE CURRENT-EMPLOYEE-FILE.
+
+       0300-WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE EMP-NAME TO AUD-EMP-NAME
+           MOVE EMP-ID TO AUD-EMP-ID
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM "HelloWorldName".
