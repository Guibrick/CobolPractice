@@ -0,0 +1,11 @@
+      *****************************************************
+      * AUDITLOG.cpy
+      * One AUDIT-LOG-RECORD is appended to AUDIT-LOG-FILE every
+      * time someone is greeted, so there is a record of who ran
+      * the program and when.
+      *****************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUD-EMP-NAME            PIC X(20).
+           05  AUD-EMP-ID              PIC X(6).
+           05  AUD-RUN-DATE            PIC X(8).
+           05  AUD-RUN-TIME            PIC X(6).
