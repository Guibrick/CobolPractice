@@ -0,0 +1,15 @@
+      *****************************************************
+      * BMIHIST.cpy
+      * One BMI-HISTORY-RECORD is appended to BMI-HISTORY-FILE
+      * every time an employee's BMI is calculated, so progress
+      * can be tracked over time instead of only seeing the
+      * latest snapshot.
+      *****************************************************
+       01  BMI-HISTORY-RECORD.
+           05  HIST-RUN-DATE           PIC X(8).
+           05  HIST-EMP-ID             PIC X(6).
+           05  HIST-EMP-NAME           PIC X(20).
+           05  HIST-HEIGHT-CMS         PIC 999.
+           05  HIST-WEIGHT-KG          PIC 999.
+           05  HIST-BMI                PIC 99V99.
+           05  HIST-CATEGORY           PIC X(12).
