@@ -0,0 +1,23 @@
+      *****************************************************
+      * CHECKPT.cpy
+      * Tracks how far BMINightlyBatch got through the sorted
+      * roster, so a run that's interrupted can restart after the
+      * last checkpointed record instead of reprocessing the whole
+      * roster from the top.
+      *****************************************************
+      * Also carries the control-break and grand-total accumulators
+      * as of the checkpoint, so a restarted run can resume the
+      * summary report's running totals instead of only counting
+      * records processed after the restart point.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE           PIC X(8).
+           05  CKPT-RECORD-COUNT       PIC 9(6).
+           05  CKPT-CURRENT-DEPT       PIC X(4).
+           05  CKPT-DEPT-BMI-SUM       PIC 9(7)V99.
+           05  CKPT-DEPT-EMP-COUNT     PIC 9(5).
+           05  CKPT-GRAND-BMI-SUM      PIC 9(7)V99.
+           05  CKPT-GRAND-EMP-COUNT    PIC 9(5).
+           05  CKPT-CNT-UNDERWEIGHT    PIC 9(5).
+           05  CKPT-CNT-NORMAL         PIC 9(5).
+           05  CKPT-CNT-OVERWEIGHT     PIC 9(5).
+           05  CKPT-CNT-OBESE          PIC 9(5).
