@@ -0,0 +1,14 @@
+      *****************************************************
+      * EMPLOYEE.cpy
+      * Shared employee record used by the greeting program
+      * and the BMI calculator so both operate on the same
+      * employee instead of two disconnected sets of fields.
+      *****************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                  PIC X(6).
+           05  EMP-DEPT-CODE           PIC X(4).
+           05  EMP-NAME                PIC X(20).
+           05  EMP-HEIGHT-CMS          PIC 999.
+           05  EMP-WEIGHT-KG           PIC 999.
+           05  EMP-BMI                 PIC 99V99.
+           05  EMP-BMI-CATEGORY        PIC X(12).
