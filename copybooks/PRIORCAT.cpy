@@ -0,0 +1,9 @@
+      *****************************************************
+      * PRIORCAT.cpy
+      * Snapshot of each employee's BMI category as of the last
+      * nightly run, so BMINightlyBatch can report who moved
+      * categories since then.
+      *****************************************************
+       01  PRIOR-CATEGORY-RECORD.
+           05  PRIOR-EMP-ID            PIC X(6).
+           05  PRIOR-CATEGORY          PIC X(12).
