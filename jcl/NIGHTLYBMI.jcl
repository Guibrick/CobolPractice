@@ -0,0 +1,13 @@
+//NIGHTLYBMI JOB (ACCT),'BMI NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs the wellness program's nightly BMI roster job.
+//* BMINightlyBatch sorts PATIENTS.DAT by department internally
+//* (control break) and produces the HR summary report on SYSOUT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BMINightlyBatch
+//STEPLIB  DD DSN=WELLNESS.BMI.LOADLIB,DISP=SHR
+//PATIENTS DD DSN=WELLNESS.BMI.PATIENTS,DISP=SHR
+//PRIORCAT DD DSN=WELLNESS.BMI.PRIORCAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
